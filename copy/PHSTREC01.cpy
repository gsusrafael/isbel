@@ -0,0 +1,18 @@
+000100*****************************************************************
+000110* PHSTREC01                                                       *
+000120* One row per job-id/run-date combination ever submitted, kept   *
+000130* in the PARMHST keyed parameter-history file for rerun and      *
+000140* audit lookups.  A later invocation with the same key replaces  *
+000150* the row (see 7000-WRITE-PARMHST) - PARMHST always reflects the *
+000160* most recent parameter set submitted for that job-id/run-date.  *
+000170*****************************************************************
+000180 01  PHST-RECORD.
+000190     05  PHST-KEY.
+000200         10  PHST-JOB-ID          PIC X(08).
+000210         10  PHST-RUN-DATE        PIC X(08).
+000220     05  PHST-MODE-FLAG           PIC X(01).
+000230     05  PHST-ENV-CODE            PIC X(04).
+000240     05  PHST-EXT-DATE-FROM       PIC X(08).
+000250     05  PHST-EXT-DATE-TO         PIC X(08).
+000260     05  PHST-EXT-FORMAT          PIC X(08).
+000270     05  PHST-TIMESTAMP           PIC X(18).
