@@ -0,0 +1,17 @@
+000100*****************************************************************
+000110* CKPTREC01                                                       *
+000120* Restart/checkpoint record, appended to CKPTFILE every time a   *
+000130* job-id starts and again when it finishes, so an interrupted    *
+000140* overnight chain can be restarted without re-running work that  *
+000150* already completed.  Records are scanned sequentially; the last *
+000160* matching CKPT-JOB-ID/CKPT-RUN-DATE entry in the file is the    *
+000170* one that governs a restart decision.                           *
+000180*****************************************************************
+000190 01  CKPT-RECORD.
+000200     05  CKPT-JOB-ID              PIC X(08).
+000210     05  CKPT-RUN-DATE            PIC X(08).
+000220     05  CKPT-STATUS              PIC X(01).
+000230         88  CKPT-STARTED             VALUE 'S'.
+000240         88  CKPT-COMPLETE            VALUE 'C'.
+000250     05  FILLER                   PIC X(01).
+000260     05  CKPT-TIMESTAMP           PIC X(18).
