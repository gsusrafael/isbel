@@ -0,0 +1,17 @@
+000100*****************************************************************
+000110* HDOFREC01                                                       *
+000120* HANDOFF interface record - the one documented mechanism by     *
+000130* which another shop's scheduler can watch HELLO-WORLD progress  *
+000140* on a job it triggered remotely (PARM-MODE-REMOTE).  A RECEIVED *
+000150* row is appended once the job is accepted (parsed, validated,   *
+000160* and reconciled against JOBCTL); a COMPLETE row is appended once *
+000170* the processing program returns, carrying its return code.      *
+000180*****************************************************************
+000190 01  HDOF-RECORD.
+000200     05  HDOF-JOB-ID              PIC X(08).
+000210     05  HDOF-RUN-DATE            PIC X(08).
+000220     05  HDOF-EVENT               PIC X(08).
+000230         88  HDOF-EVT-RECEIVED        VALUE 'RECEIVED'.
+000240         88  HDOF-EVT-COMPLETE        VALUE 'COMPLETE'.
+000250     05  HDOF-RETURN-CODE         PIC 9(04).
+000260     05  HDOF-TIMESTAMP           PIC X(18).
