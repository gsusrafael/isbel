@@ -0,0 +1,22 @@
+000100*****************************************************************
+000110* PARMREC01                                                     *
+000120* Positional layout for the 90-byte command-line parameter     *
+000130* string accepted by HELLO-WORLD (DATOS).  Every job that      *
+000140* shells out through the launcher relies on these fixed        *
+000150* positions instead of re-parsing the raw string itself.       *
+000160*                                                                *
+000170*   POS  1- 8  PARM-JOB-ID       job identifier                *
+000180*   POS  9-16  PARM-RUN-DATE     run date, CCYYMMDD            *
+000190*   POS 17     PARM-MODE-FLAG    N/R/X - see 88-levels below   *
+000200*   POS 18-21  PARM-ENV-CODE     environment code              *
+000210*   POS 22-90  FILLER            reserved for future use       *
+000220*****************************************************************
+000230 01  PARM-RECORD.
+000240     05  PARM-JOB-ID             PIC X(08).
+000250     05  PARM-RUN-DATE           PIC X(08).
+000260     05  PARM-MODE-FLAG          PIC X(01).
+000270         88  PARM-MODE-NORMAL        VALUE 'N'.
+000280         88  PARM-MODE-REPORT        VALUE 'R'.
+000290         88  PARM-MODE-REMOTE        VALUE 'X'.
+000300     05  PARM-ENV-CODE           PIC X(04).
+000310     05  FILLER                  PIC X(69).
