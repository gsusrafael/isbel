@@ -0,0 +1,24 @@
+000100*****************************************************************
+000110* LOGREC01                                                       *
+000120* One entry per HELLO-WORLD invocation, appended to LOGFILE     *
+000130* so a night's run can be reconciled after the fact.            *
+000140*                                                                *
+000150*   LOG-TIMESTAMP      CCYYMMDDHHMMSSCC, from CURRENT-DATE      *
+000160*   LOG-DATOS          the raw 90-byte parameter string         *
+000170*   LOG-RETURN-CODE    return code posted by this invocation    *
+000180*   LOG-EXT-DATE-FROM  PARMREC02 EXT-DATE-RANGE-FROM, WHEN SET  *
+000190*   LOG-EXT-DATE-TO    PARMREC02 EXT-DATE-RANGE-TO, WHEN SET    *
+000200*   LOG-EXT-FORMAT     PARMREC02 EXT-OUTPUT-FORMAT, WHEN SET    *
+000210*****************************************************************
+000220 01  LOG-RECORD.
+000230     05  LOG-TIMESTAMP           PIC X(18).
+000240     05  FILLER                  PIC X(01) VALUE SPACE.
+000250     05  LOG-DATOS               PIC X(90).
+000260     05  FILLER                  PIC X(01) VALUE SPACE.
+000270     05  LOG-RETURN-CODE         PIC 9(04).
+000280     05  FILLER                  PIC X(01) VALUE SPACE.
+000290     05  LOG-EXT-DATE-FROM       PIC X(08).
+000300     05  FILLER                  PIC X(01) VALUE SPACE.
+000310     05  LOG-EXT-DATE-TO         PIC X(08).
+000320     05  FILLER                  PIC X(01) VALUE SPACE.
+000330     05  LOG-EXT-FORMAT          PIC X(08).
