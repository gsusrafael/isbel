@@ -0,0 +1,15 @@
+000100*****************************************************************
+000110* PARMREC02                                                      *
+000120* Extended parameters, carried alongside PARMREC01 when the     *
+000130* operator passes a delimited multi-parameter invocation (or a  *
+000140* PARMFILE overflow line) instead of the plain 90-byte form.    *
+000150*                                                                *
+000160*   EXT-DATE-RANGE-FROM   CCYYMMDD - start of a processing      *
+000170*                         window, when the job needs one        *
+000180*   EXT-DATE-RANGE-TO     CCYYMMDD - end of that window         *
+000190*   EXT-OUTPUT-FORMAT     free-form output format code          *
+000200*****************************************************************
+000210 01  PARM-EXT-RECORD.
+000220     05  EXT-DATE-RANGE-FROM     PIC X(08).
+000230     05  EXT-DATE-RANGE-TO       PIC X(08).
+000240     05  EXT-OUTPUT-FORMAT       PIC X(08).
