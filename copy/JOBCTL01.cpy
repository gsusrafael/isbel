@@ -0,0 +1,15 @@
+000100*****************************************************************
+000110* JOBCTL01                                                        *
+000120* One row per job-id/environment combination HELLO-WORLD is      *
+000130* allowed to dispatch, read from the JOBCTL control file by      *
+000140* 2600-CHECK-JOBCTL.  Maintained by operations - add a row here  *
+000150* (and deploy the refreshed JOBCTL file) to onboard a job into a *
+000160* new environment; mark a row inactive instead of deleting it to *
+000170* keep the history of what was once allowed.                     *
+000180*****************************************************************
+000190 01  JOBCTL-RECORD.
+000200     05  JOBCTL-JOB-ID            PIC X(08).
+000210     05  JOBCTL-ENV-CODE          PIC X(04).
+000220     05  JOBCTL-ACTIVE-SW         PIC X(01).
+000230         88  JOBCTL-ACTIVE            VALUE 'Y'.
+000240         88  JOBCTL-INACTIVE          VALUE 'N'.
