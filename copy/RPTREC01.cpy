@@ -0,0 +1,9 @@
+000100*****************************************************************
+000110* RPTREC01                                                        *
+000120* Single print-line record for RPTFILE, the paginated parameter  *
+000130* report produced when PARM-MODE-REPORT is in effect.  Header    *
+000140* and detail lines are both built into this one flat record by   *
+000150* the printing paragraphs in the driver rather than by separate  *
+000160* REDEFINES views, the same way LOGREC01/CKPTREC01 are built.    *
+000170*****************************************************************
+000180 01  RPT-RECORD                  PIC X(132).
