@@ -1,17 +1,844 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. HELLO-WORLD.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 datos PIC X(90).
-
-       PROCEDURE DIVISION.
-       ACCEPT datos 
-    	  FROM COMMAND-LINE
-       END-ACCEPT.
-  
-       DISPLAY 
-    	  datos
-       END-DISPLAY.
-  
-       STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.     HELLO-WORLD.
+000120 AUTHOR.         R SANTOS.
+000130 INSTALLATION.   ISBEL SISTEMAS BATCH.
+000140 DATE-WRITTEN.   2019-03-04.
+000150 DATE-COMPILED.
+000160*
+000170*    MODIFICATION HISTORY
+000180*    --------------------
+000190*    2019-03-04  RS   ORIGINAL VERSION - ACCEPT/DISPLAY OF PARM.
+000200*    2026-08-09  RS   DATOS REBUILT OVER PARMREC01 SO DOWNSTREAM
+000210*                      JOBS SEE FIXED JOB-ID/DATE/MODE/ENV FIELDS
+000220*                      INSTEAD OF THE RAW 90-BYTE STRING.
+000230*    2026-08-09  RS   ADDED LOGFILE - EVERY INVOCATION IS NOW
+000240*                      APPENDED TO A SEQUENTIAL AUDIT TRAIL.
+000250*    2026-08-09  RS   ADDED INPUT VALIDATION - BLANK OR MALFORMED
+000260*                      PARM NOW REJECTED WITH A NON-ZERO RC
+000270*                      INSTEAD OF RIDING THROUGH THE BATCH CHAIN.
+000280*    2026-08-09  RS   TURNED THE DRIVER INTO A DISPATCHER - IT NOW
+000290*                      CALLS THE PROCESSING PROGRAM REGISTERED FOR
+000300*                      THE INCOMING JOB-ID INSTEAD OF STOPPING
+000310*                      AFTER THE DISPLAY.
+000320*    2026-08-09  RS   ACCEPT NOW READS INTO A 240-BYTE BUFFER AND
+000330*                      UNDERSTANDS A COMMA-DELIMITED MULTI-PARAMETER
+000340*                      FORM (SEE PARMREC02) AND AN "@" PARMFILE
+000350*                      OVERFLOW FORM, ON TOP OF THE ORIGINAL
+000360*                      90-BYTE POSITIONAL STRING.
+000370*    2026-08-09  RS   ADDED CKPTFILE - A JOB-ID/RUN-DATE ALREADY
+000380*                      MARKED COMPLETE IS NO LONGER RE-DISPATCHED,
+000390*                      SO AN INTERRUPTED OVERNIGHT CHAIN CAN BE
+000400*                      RESTARTED WITHOUT REDOING FINISHED WORK.
+000410*    2026-08-09  RS   ADDED A PAGINATED RPTFILE REPORT, PRODUCED
+000420*                      WHENEVER PARM-MODE-REPORT IS IN EFFECT, WITH
+000430*                      A RUN-DATE/PARAMETER HEADER ON EVERY PAGE.
+000440*    2026-08-09  RS   INCOMING JOB-ID/ENV-CODE IS NOW RECONCILED
+000450*                      AGAINST THE JOBCTL CONTROL FILE BEFORE
+000460*                      DISPATCH; UNRECOGNIZED COMBINATIONS ARE
+000470*                      REJECTED INSTEAD OF BEING HANDED TO A
+000480*                      PROCESSING PROGRAM.
+000490*    2026-08-09  RS   EVERY ACCEPTED PARAMETER SET IS NOW ALSO
+000500*                      WRITTEN TO PARMHST, A KEYED PARAMETER-HISTORY
+000510*                      FILE (KEY: JOB-ID + RUN-DATE), FOR RERUN AND
+000520*                      AUDIT LOOKUPS.
+000530*    2026-08-09  RS   ADDED THE HANDOFF INTERFACE FILE - A JOB RUN
+000540*                      UNDER PARM-MODE-REMOTE NOW GETS A RECEIVED
+000550*                      AND A COMPLETE ROW ON HANDOFF, SO OTHER SHOPS'
+000560*                      SCHEDULERS HAVE ONE DOCUMENTED PLACE TO WATCH
+000570*                      PROGRESS ON A JOB THEY TRIGGERED REMOTELY.
+000580*    2026-08-09  RS   A CHECKPOINT-SKIPPED RUN NO LONGER BYPASSES
+000590*                      THE REPORT/HANDOFF-COMPLETE STEPS - ONLY THE
+000600*                      DISPATCH ITSELF IS SUPPRESSED.  THE DISPATCH
+000610*                      CALL NOW ALSO PASSES PARM-EXT-RECORD SO
+000620*                      PROCESSING PROGRAMS CAN SEE THE DATE-RANGE/
+000630*                      OUTPUT-FORMAT FIELDS.  A POSITIONAL PARAMETER
+000640*                      STRING OVER 90 BYTES WITH NO COMMA IS NOW
+000650*                      REJECTED INSTEAD OF SILENTLY TRUNCATED.
+000660*    2026-08-09  RS   MODE-FLAG IS NOW VALIDATED AGAINST N/R/X -
+000670*                      ANYTHING ELSE IS REJECTED INSTEAD OF RIDING
+000680*                      THROUGH AS A PLAIN DISPATCH.  RPTFILE OPEN
+000690*                      FAILURES ARE NOW CHECKED LIKE EVERY OTHER
+000700*                      FILE IN THIS PROGRAM.  LOGFILE AND RPTFILE
+000710*                      NOW ALSO CARRY THE EXT-DATE-RANGE/FORMAT
+000720*                      FIELDS WHEN THE OPERATOR SUPPLIED THEM.
+000730*    2026-08-09  RS   RUN-DATE IS NOW VALIDATED NUMERIC BEFORE IT
+000740*                      BECOMES THE CKPTFILE/PARMHST/HANDOFF KEY OR
+000750*                      THE RPTFILE HEADER DATE.  RENAMED CKPTREC1,
+000760*                      JOBCTL1, PHSTREC1 AND HDOFREC1 TO CKPTREC01,
+000770*                      JOBCTL01, PHSTREC01 AND HDOFREC01 SO EVERY
+000780*                      COPYBOOK IN THIS PROGRAM FOLLOWS THE SAME
+000790*                      TWO-DIGIT SUFFIX CONVENTION.
+000800*
+000810 ENVIRONMENT DIVISION.
+000820 CONFIGURATION SECTION.
+000830 SOURCE-COMPUTER.    IBM-370.
+000840 OBJECT-COMPUTER.    IBM-370.
+000850 INPUT-OUTPUT SECTION.
+000860 FILE-CONTROL.
+000870     SELECT LOGFILE   ASSIGN TO "LOGFILE"
+000880         ORGANIZATION IS LINE SEQUENTIAL
+000890         FILE STATUS IS DL-LOGFILE-STATUS.
+000900     SELECT PARMFILE  ASSIGN TO "PARMFILE"
+000910         ORGANIZATION IS LINE SEQUENTIAL
+000920         FILE STATUS IS DL-PARMFILE-STATUS.
+000930     SELECT CKPTFILE  ASSIGN TO "CKPTFILE"
+000940         ORGANIZATION IS LINE SEQUENTIAL
+000950         FILE STATUS IS DL-CKPTFILE-STATUS.
+000960     SELECT RPTFILE   ASSIGN TO "RPTFILE"
+000970         ORGANIZATION IS LINE SEQUENTIAL
+000980         FILE STATUS IS DL-RPTFILE-STATUS.
+000990     SELECT JOBCTL    ASSIGN TO "JOBCTL"
+001000         ORGANIZATION IS LINE SEQUENTIAL
+001010         FILE STATUS IS DL-JOBCTL-STATUS.
+001020     SELECT PARMHST   ASSIGN TO "PARMHST"
+001030         ORGANIZATION IS INDEXED
+001040         ACCESS MODE IS DYNAMIC
+001050         RECORD KEY IS PHST-KEY
+001060         FILE STATUS IS DL-PARMHST-STATUS.
+001070     SELECT HANDOFF   ASSIGN TO "HANDOFF"
+001080         ORGANIZATION IS LINE SEQUENTIAL
+001090         FILE STATUS IS DL-HANDOFF-STATUS.
+001100*
+001110 DATA DIVISION.
+001120 FILE SECTION.
+001130*
+001140 FD  LOGFILE
+001150     LABEL RECORDS ARE STANDARD
+001160     RECORDING MODE IS F.
+001170 COPY LOGREC01.
+001180*
+001190*    ---------------------------------------------------------
+001200*    PARMFILE - OVERFLOW PARAMETER LINE FOR INVOCATIONS TOO
+001210*    LONG FOR THE COMMAND LINE.  SELECTED BY LEADING "@" ON
+001220*    THE COMMAND LINE (SEE 1000-ACCEPT-PARM).
+001230*    ---------------------------------------------------------
+001240 FD  PARMFILE
+001250     LABEL RECORDS ARE STANDARD
+001260     RECORDING MODE IS F.
+001270 01  PF-RECORD                   PIC X(240).
+001280*
+001290*    ---------------------------------------------------------
+001300*    CKPTFILE - RESTART/CHECKPOINT AUDIT TRAIL.  SEE
+001310*    1600-CHECK-RESTART.
+001320*    ---------------------------------------------------------
+001330 FD  CKPTFILE
+001340     LABEL RECORDS ARE STANDARD
+001350     RECORDING MODE IS F.
+001360 COPY CKPTREC01.
+001370*
+001380*    ---------------------------------------------------------
+001390*    RPTFILE - PAGINATED PARAMETER REPORT.  SEE 6000-PRINT-REPORT.
+001400*    ---------------------------------------------------------
+001410 FD  RPTFILE
+001420     LABEL RECORDS ARE STANDARD
+001430     RECORDING MODE IS F.
+001440 COPY RPTREC01.
+001450*
+001460*    ---------------------------------------------------------
+001470*    JOBCTL - MAINTAINED CONTROL FILE OF JOB-ID/ENVIRONMENT
+001480*    COMBINATIONS THIS DRIVER MAY DISPATCH.  SEE
+001490*    2600-CHECK-JOBCTL.
+001500*    ---------------------------------------------------------
+001510 FD  JOBCTL
+001520     LABEL RECORDS ARE STANDARD
+001530     RECORDING MODE IS F.
+001540 COPY JOBCTL01.
+001550*
+001560*    ---------------------------------------------------------
+001570*    PARMHST - KEYED PARAMETER-HISTORY FILE, ONE ROW PER JOB-ID/
+001580*    RUN-DATE EVER SUBMITTED.  SEE 7000-WRITE-PARMHST.
+001590*    ---------------------------------------------------------
+001600 FD  PARMHST
+001610     LABEL RECORDS ARE STANDARD.
+001620 COPY PHSTREC01.
+001630*
+001640*    ---------------------------------------------------------
+001650*    HANDOFF - CROSS-SHOP SCHEDULER HAND-OFF INTERFACE.  SEE
+001660*    8000-HANDOFF-RECEIVED AND 8100-HANDOFF-COMPLETE.
+001670*    ---------------------------------------------------------
+001680 FD  HANDOFF
+001690     LABEL RECORDS ARE STANDARD
+001700     RECORDING MODE IS F.
+001710 COPY HDOFREC01.
+001720*
+001730 WORKING-STORAGE SECTION.
+001740*
+001750*    ---------------------------------------------------------
+001760*    RAW COMMAND-LINE INPUT - UP TO 240 BYTES, EITHER THE
+001770*    PLAIN 90-BYTE POSITIONAL FORM, A COMMA-DELIMITED FORM, OR
+001780*    "@" FOLLOWED BY NOTHING (MEANING "READ PARMFILE").
+001790*    ---------------------------------------------------------
+001800 01  DL-RAW-LINE                 PIC X(240).
+001810 01  DL-COMMA-COUNT              PIC 9(04) VALUE ZERO.
+001820*
+001830*    ---------------------------------------------------------
+001840*    POSITIONAL 90-BYTE VIEW, KEPT FOR DOWNSTREAM JOBS AND THE
+001850*    AUDIT LOG THAT STILL EXPECT THE ORIGINAL DATOS STRING.
+001860*    ---------------------------------------------------------
+001870 01  DATOS                       PIC X(90).
+001880*
+001890*    ---------------------------------------------------------
+001900*    STRUCTURED VIEW OF DATOS - SEE COPY PARMREC01
+001910*    ---------------------------------------------------------
+001920 COPY PARMREC01.
+001930*
+001940*    ---------------------------------------------------------
+001950*    EXTENDED PARAMETERS CARRIED BY THE DELIMITED FORM - SEE
+001960*    COPY PARMREC02.
+001970*    ---------------------------------------------------------
+001980 COPY PARMREC02.
+001990*
+002000*    ---------------------------------------------------------
+002010*    DRIVER WORKING FIELDS
+002020*    ---------------------------------------------------------
+002030 01  DL-RETURN-CODE              PIC 9(04) VALUE ZERO.
+002040 01  DL-CDT-DATE                 PIC 9(08).
+002050 01  DL-CDT-TIME                 PIC 9(08).
+002060 01  DL-LOGFILE-STATUS           PIC X(02).
+002070 01  DL-PARMFILE-STATUS          PIC X(02).
+002080 01  DL-CKPTFILE-STATUS          PIC X(02).
+002090 01  DL-RPTFILE-STATUS           PIC X(02).
+002100 01  DL-JOBCTL-STATUS            PIC X(02).
+002110 01  DL-PARMHST-STATUS           PIC X(02).
+002120 01  DL-HANDOFF-STATUS           PIC X(02).
+002130 01  DL-HANDOFF-EVENT-SW         PIC X(01) VALUE 'R'.
+002140     88  DL-HANDOFF-EVT-RECEIVED  VALUE 'R'.
+002150     88  DL-HANDOFF-EVT-COMPLETE  VALUE 'C'.
+002160 01  DL-INPUT-SW                 PIC X(01) VALUE 'Y'.
+002170     88  DL-INPUT-VALID           VALUE 'Y'.
+002180     88  DL-INPUT-INVALID         VALUE 'N'.
+002190 01  DL-CKPT-EOF-SW               PIC X(01) VALUE 'N'.
+002200     88  DL-CKPT-EOF              VALUE 'Y'.
+002210 01  DL-CKPT-FOUND-SW             PIC X(01) VALUE 'N'.
+002220     88  DL-CKPT-ALREADY-DONE     VALUE 'Y'.
+002230 01  DL-JOBCTL-EOF-SW             PIC X(01) VALUE 'N'.
+002240     88  DL-JOBCTL-EOF            VALUE 'Y'.
+002250 01  DL-JOBCTL-FOUND-SW           PIC X(01) VALUE 'N'.
+002260     88  DL-JOBCTL-RECOGNIZED     VALUE 'Y'.
+002270*
+002280*    ---------------------------------------------------------
+002290*    REPORT MODE FIELDS - USED ONLY WHEN PARM-MODE-REPORT.
+002300*    ---------------------------------------------------------
+002310 77  DL-RPT-LINE-CNT             PIC 9(04) COMP VALUE ZERO.
+002320 77  DL-RPT-LINES-PER-PAGE       PIC 9(04) COMP VALUE 60.
+002330 77  DL-RPT-PAGE-NO              PIC 9(04) COMP VALUE ZERO.
+002340 01  DL-RPT-PAGE-NO-ED           PIC ZZZ9.
+002350 01  DL-RPT-RULE-LINE            PIC X(132) VALUE ALL '-'.
+002360*
+002370*    ---------------------------------------------------------
+002380*    DISPATCH TABLE - ONE ENTRY PER JOB-ID THIS DRIVER KNOWS
+002390*    HOW TO RUN.  BUILT ONCE AT START-UP BY 1800-INIT-DISPATCH.
+002400*    ---------------------------------------------------------
+002410 01  DL-DISPATCH-TABLE.
+002420     05  DL-DISPATCH-ENTRY OCCURS 3 TIMES
+002430             INDEXED BY DL-DSP-IDX.
+002440         10  DL-DSP-JOB-ID        PIC X(08).
+002450         10  DL-DSP-PGM-NAME      PIC X(08).
+002460*
+002470 PROCEDURE DIVISION.
+002480*
+002490 0000-MAINLINE.
+002500     PERFORM 1800-INIT-DISPATCH
+002510         THRU 1800-EXIT.
+002520     PERFORM 1000-ACCEPT-PARM
+002530         THRU 1000-EXIT.
+002540     PERFORM 1500-VALIDATE-PARM
+002550         THRU 1500-EXIT.
+002560     IF DL-INPUT-INVALID
+002570         GO TO 0000-END-RUN
+002580     END-IF.
+002590     PERFORM 2000-PARSE-PARM
+002600         THRU 2000-EXIT.
+002610     PERFORM 2500-VALIDATE-PARSED
+002620         THRU 2500-EXIT.
+002630     IF DL-INPUT-INVALID
+002640         GO TO 0000-END-RUN
+002650     END-IF.
+002660     PERFORM 2600-CHECK-JOBCTL
+002670         THRU 2600-EXIT.
+002680     IF DL-INPUT-INVALID
+002690         GO TO 0000-END-RUN
+002700     END-IF.
+002710     PERFORM 3000-SHOW-PARM
+002720         THRU 3000-EXIT.
+002730     PERFORM 7000-WRITE-PARMHST
+002740         THRU 7000-EXIT.
+002750     IF PARM-MODE-REMOTE
+002760         PERFORM 8000-HANDOFF-RECEIVED
+002770             THRU 8000-EXIT
+002780     END-IF.
+002790     PERFORM 1600-CHECK-RESTART
+002800         THRU 1600-EXIT.
+002810     IF DL-CKPT-ALREADY-DONE
+002820         DISPLAY 'HELLO-WORLD JOB-ID ' PARM-JOB-ID
+002830             ' RUN-DATE ' PARM-RUN-DATE
+002840             ' IS ALREADY MARKED COMPLETE - SKIPPING DISPATCH.'
+002850     ELSE
+002860         PERFORM 1700-WRITE-CKPT-STARTED
+002870             THRU 1700-EXIT
+002880         PERFORM 5000-DISPATCH-JOB
+002890             THRU 5000-EXIT
+002900         IF DL-RETURN-CODE = ZERO
+002910             PERFORM 1750-WRITE-CKPT-COMPLETE
+002920                 THRU 1750-EXIT
+002930         END-IF
+002940     END-IF.
+002950     IF PARM-MODE-REMOTE
+002960         PERFORM 8100-HANDOFF-COMPLETE
+002970             THRU 8100-EXIT
+002980     END-IF.
+002990     IF PARM-MODE-REPORT
+003000         PERFORM 6000-PRINT-REPORT
+003010             THRU 6000-EXIT
+003020     END-IF.
+003030 0000-END-RUN.
+003040     PERFORM 4000-LOG-INVOCATION
+003050         THRU 4000-EXIT.
+003060     MOVE DL-RETURN-CODE TO RETURN-CODE.
+003070     STOP RUN.
+003080*
+003090*    ---------------------------------------------------------
+003100*    1800-INIT-DISPATCH - BUILD THE TABLE OF JOB-ID TO
+003110*    PROCESSING-PROGRAM ENTRIES THIS DRIVER CAN CALL.  ADD A
+003120*    ROW HERE (AND BUMP THE OCCURS COUNT) WHEN A NEW JOB IS
+003130*    ONBOARDED ONTO THE COMMON ENTRY POINT.
+003140*    ---------------------------------------------------------
+003150 1800-INIT-DISPATCH.
+003160     MOVE 'JOB001  ' TO DL-DSP-JOB-ID(1).
+003170     MOVE 'JOBPRC01' TO DL-DSP-PGM-NAME(1).
+003180     MOVE 'JOB002  ' TO DL-DSP-JOB-ID(2).
+003190     MOVE 'JOBPRC02' TO DL-DSP-PGM-NAME(2).
+003200     MOVE 'JOB003  ' TO DL-DSP-JOB-ID(3).
+003210     MOVE 'JOBPRC03' TO DL-DSP-PGM-NAME(3).
+003220 1800-EXIT.
+003230     EXIT.
+003240*
+003250*    ---------------------------------------------------------
+003260*    1000-ACCEPT-PARM - READ THE RAW INPUT FROM THE COMMAND
+003270*    LINE.  A LEADING "@" MEANS "THE REAL PARAMETERS ARE TOO
+003280*    LONG FOR THE COMMAND LINE - READ THEM FROM PARMFILE".
+003290*    ---------------------------------------------------------
+003300 1000-ACCEPT-PARM.
+003310     ACCEPT DL-RAW-LINE
+003320         FROM COMMAND-LINE
+003330     END-ACCEPT.
+003340     IF DL-RAW-LINE(1:1) = '@'
+003350         PERFORM 1100-READ-PARMFILE
+003360             THRU 1100-EXIT
+003370     END-IF.
+003380 1000-EXIT.
+003390     EXIT.
+003400*
+003410*    ---------------------------------------------------------
+003420*    1100-READ-PARMFILE - PULL THE ACTUAL PARAMETER LINE OUT
+003430*    OF THE PARMFILE OVERFLOW INTERFACE WHEN THE COMMAND LINE
+003440*    ITSELF COULD NOT CARRY IT.
+003450*    ---------------------------------------------------------
+003460 1100-READ-PARMFILE.
+003470     MOVE SPACES TO DL-RAW-LINE.
+003480     OPEN INPUT PARMFILE.
+003490     IF DL-PARMFILE-STATUS NOT = '00'
+003500         DISPLAY 'HELLO-WORLD *ERROR* PARMFILE COULD NOT BE '
+003510             'OPENED, STATUS ' DL-PARMFILE-STATUS
+003520         GO TO 1100-EXIT
+003530     END-IF.
+003540     READ PARMFILE INTO DL-RAW-LINE
+003550         AT END
+003560             DISPLAY 'HELLO-WORLD *ERROR* PARMFILE IS EMPTY.'
+003570     END-READ.
+003580     CLOSE PARMFILE.
+003590 1100-EXIT.
+003600     EXIT.
+003610*
+003620*    ---------------------------------------------------------
+003630*    1500-VALIDATE-PARM - REJECT A BLANK PARAMETER LINE BEFORE
+003640*    THE JOB IS CONSIDERED ACCEPTED.  A BAD PARM IN THE JCL
+003650*    MUST STOP HERE WITH A NON-ZERO RC, NOT RIDE THROUGH THE
+003660*    REST OF THE BATCH CHAIN.
+003670*    ---------------------------------------------------------
+003680 1500-VALIDATE-PARM.
+003690     SET DL-INPUT-VALID TO TRUE.
+003700     IF DL-RAW-LINE = SPACES OR LOW-VALUES
+003710         DISPLAY 'HELLO-WORLD *ERROR* NO PARAMETER STRING '
+003720             'WAS SUPPLIED ON THE COMMAND LINE.'
+003730         MOVE 16 TO DL-RETURN-CODE
+003740         SET DL-INPUT-INVALID TO TRUE
+003750     END-IF.
+003760 1500-EXIT.
+003770     EXIT.
+003780*
+003790*    ---------------------------------------------------------
+003800*    1600-CHECK-RESTART - SCAN CKPTFILE FOR THIS JOB-ID/RUN-DATE.
+003810*    IF THE LAST MATCHING ENTRY IS ALREADY MARKED COMPLETE, THE
+003820*    DISPATCH IS SKIPPED SO A RESTARTED OVERNIGHT CHAIN DOES NOT
+003830*    REDO WORK THAT FINISHED BEFORE THE INTERRUPTION.
+003840*    ---------------------------------------------------------
+003850 1600-CHECK-RESTART.
+003860     MOVE 'N' TO DL-CKPT-EOF-SW.
+003870     MOVE 'N' TO DL-CKPT-FOUND-SW.
+003880     OPEN INPUT CKPTFILE.
+003890     IF DL-CKPTFILE-STATUS NOT = '00'
+003900         GO TO 1600-EXIT
+003910     END-IF.
+003920     PERFORM 1650-SCAN-CKPT
+003930         THRU 1650-EXIT
+003940         UNTIL DL-CKPT-EOF.
+003950     CLOSE CKPTFILE.
+003960 1600-EXIT.
+003970     EXIT.
+003980*
+003990*    ---------------------------------------------------------
+004000*    1650-SCAN-CKPT - ONE CKPTFILE RECORD.  RECORDS ARE WRITTEN
+004010*    IN ARRIVAL ORDER, SO THE LAST MATCH SEEN FOR THIS JOB-ID
+004020*    AND RUN-DATE IS THE ONE THAT GOVERNS THE RESTART DECISION.
+004030*    ---------------------------------------------------------
+004040 1650-SCAN-CKPT.
+004050     READ CKPTFILE INTO CKPT-RECORD
+004060         AT END
+004070             MOVE 'Y' TO DL-CKPT-EOF-SW
+004080         NOT AT END
+004090             IF CKPT-JOB-ID = PARM-JOB-ID
+004100                 AND CKPT-RUN-DATE = PARM-RUN-DATE
+004110                 IF CKPT-COMPLETE
+004120                     MOVE 'Y' TO DL-CKPT-FOUND-SW
+004130                 ELSE
+004140                     MOVE 'N' TO DL-CKPT-FOUND-SW
+004150                 END-IF
+004160             END-IF
+004170     END-READ.
+004180 1650-EXIT.
+004190     EXIT.
+004200*
+004210*    ---------------------------------------------------------
+004220*    1700-WRITE-CKPT-STARTED - RECORD THAT THIS JOB-ID/RUN-DATE
+004230*    HAS BEGUN DISPATCH, BEFORE THE DOWNSTREAM PROGRAM IS CALLED.
+004240*    ---------------------------------------------------------
+004250 1700-WRITE-CKPT-STARTED.
+004260     ACCEPT DL-CDT-DATE FROM DATE YYYYMMDD.
+004270     ACCEPT DL-CDT-TIME FROM TIME.
+004280     MOVE SPACES TO CKPT-RECORD.
+004290     MOVE PARM-JOB-ID   TO CKPT-JOB-ID.
+004300     MOVE PARM-RUN-DATE TO CKPT-RUN-DATE.
+004310     SET CKPT-STARTED TO TRUE.
+004320     STRING DL-CDT-DATE DL-CDT-TIME
+004330         DELIMITED BY SIZE
+004340         INTO CKPT-TIMESTAMP
+004350     END-STRING.
+004360     OPEN EXTEND CKPTFILE.
+004370     IF DL-CKPTFILE-STATUS = '35'
+004380         OPEN OUTPUT CKPTFILE
+004390     END-IF.
+004400     WRITE CKPT-RECORD.
+004410     CLOSE CKPTFILE.
+004420 1700-EXIT.
+004430     EXIT.
+004440*
+004450*    ---------------------------------------------------------
+004460*    1750-WRITE-CKPT-COMPLETE - RECORD THAT THIS JOB-ID/RUN-DATE
+004470*    FINISHED SUCCESSFULLY, SO A LATER RESTART SKIPS IT.
+004480*    ---------------------------------------------------------
+004490 1750-WRITE-CKPT-COMPLETE.
+004500     ACCEPT DL-CDT-DATE FROM DATE YYYYMMDD.
+004510     ACCEPT DL-CDT-TIME FROM TIME.
+004520     MOVE SPACES TO CKPT-RECORD.
+004530     MOVE PARM-JOB-ID   TO CKPT-JOB-ID.
+004540     MOVE PARM-RUN-DATE TO CKPT-RUN-DATE.
+004550     SET CKPT-COMPLETE TO TRUE.
+004560     STRING DL-CDT-DATE DL-CDT-TIME
+004570         DELIMITED BY SIZE
+004580         INTO CKPT-TIMESTAMP
+004590     END-STRING.
+004600     OPEN EXTEND CKPTFILE.
+004610     IF DL-CKPTFILE-STATUS = '35'
+004620         OPEN OUTPUT CKPTFILE
+004630     END-IF.
+004640     WRITE CKPT-RECORD.
+004650     CLOSE CKPTFILE.
+004660 1750-EXIT.
+004670     EXIT.
+004680*
+004690*    ---------------------------------------------------------
+004700*    2000-PARSE-PARM - LAY THE RAW INPUT OVER THE STRUCTURED
+004710*    COPYBOOKS.  A COMMA ANYWHERE IN THE LINE MEANS THE
+004720*    DELIMITED MULTI-PARAMETER FORM; OTHERWISE THE FIRST 90
+004730*    BYTES ARE TREATED AS THE ORIGINAL POSITIONAL DATOS.
+004740*    ---------------------------------------------------------
+004750 2000-PARSE-PARM.
+004760     MOVE ZERO TO DL-COMMA-COUNT.
+004770     INSPECT DL-RAW-LINE TALLYING DL-COMMA-COUNT
+004780         FOR ALL ','.
+004790     IF DL-COMMA-COUNT > 0
+004800         PERFORM 2100-PARSE-DELIMITED
+004810             THRU 2100-EXIT
+004820     ELSE
+004830         PERFORM 2200-PARSE-POSITIONAL
+004840             THRU 2200-EXIT
+004850     END-IF.
+004860 2000-EXIT.
+004870     EXIT.
+004880*
+004890*    ---------------------------------------------------------
+004900*    2100-PARSE-DELIMITED - JOB-ID, RUN-DATE, MODE-FLAG,
+004910*    ENV-CODE AND THE PARMREC02 EXTENDED FIELDS, ALL ON ONE
+004920*    COMMA-SEPARATED LINE.
+004930*    ---------------------------------------------------------
+004940 2100-PARSE-DELIMITED.
+004950     MOVE SPACES TO PARM-RECORD.
+004960     MOVE SPACES TO PARM-EXT-RECORD.
+004970     UNSTRING DL-RAW-LINE DELIMITED BY ','
+004980         INTO PARM-JOB-ID  PARM-RUN-DATE
+004990              PARM-MODE-FLAG  PARM-ENV-CODE
+005000              EXT-DATE-RANGE-FROM  EXT-DATE-RANGE-TO
+005010              EXT-OUTPUT-FORMAT
+005020     END-UNSTRING.
+005030     MOVE PARM-RECORD TO DATOS.
+005040 2100-EXIT.
+005050     EXIT.
+005060*
+005070*    ---------------------------------------------------------
+005080*    2200-PARSE-POSITIONAL - THE ORIGINAL 90-BYTE FORM.
+005090*    ---------------------------------------------------------
+005100 2200-PARSE-POSITIONAL.
+005110     MOVE SPACES TO PARM-EXT-RECORD.
+005120     MOVE DL-RAW-LINE(1:90) TO DATOS.
+005130     MOVE DATOS TO PARM-RECORD.
+005140 2200-EXIT.
+005150     EXIT.
+005160*
+005170*    ---------------------------------------------------------
+005180*    2500-VALIDATE-PARSED - REJECT A MALFORMED PARAMETER SET
+005190*    ONCE NAMED FIELDS ARE AVAILABLE, REGARDLESS OF WHICH INPUT
+005200*    FORM WAS USED TO BUILD THEM.
+005210*    ---------------------------------------------------------
+005220 2500-VALIDATE-PARSED.
+005230     SET DL-INPUT-VALID TO TRUE.
+005240     IF PARM-JOB-ID = SPACES
+005250         DISPLAY 'HELLO-WORLD *ERROR* JOB-ID MAY NOT BE BLANK.'
+005260         MOVE 16 TO DL-RETURN-CODE
+005270         SET DL-INPUT-INVALID TO TRUE
+005280     END-IF.
+005290     IF PARM-RUN-DATE NOT NUMERIC
+005300         DISPLAY 'HELLO-WORLD *ERROR* RUN-DATE ' PARM-RUN-DATE
+005310             ' IS NOT A VALID CCYYMMDD DATE.'
+005320         MOVE 16 TO DL-RETURN-CODE
+005330         SET DL-INPUT-INVALID TO TRUE
+005340     END-IF.
+005350     IF NOT PARM-MODE-NORMAL
+005360         AND NOT PARM-MODE-REPORT
+005370         AND NOT PARM-MODE-REMOTE
+005380         DISPLAY 'HELLO-WORLD *ERROR* MODE-FLAG ' PARM-MODE-FLAG
+005390             ' IS NOT ONE OF N, R, X.'
+005400         MOVE 16 TO DL-RETURN-CODE
+005410         SET DL-INPUT-INVALID TO TRUE
+005420     END-IF.
+005430     IF DL-COMMA-COUNT = ZERO
+005440         AND DL-RAW-LINE(91:150) NOT = SPACES
+005450         DISPLAY 'HELLO-WORLD *ERROR* PARM STRING OVER 90 BYTES '
+005460             'WITH NO COMMA - REJECTED, NOT TRUNCATED.'
+005470         MOVE 16 TO DL-RETURN-CODE
+005480         SET DL-INPUT-INVALID TO TRUE
+005490     END-IF.
+005500 2500-EXIT.
+005510     EXIT.
+005520*
+005530*    ---------------------------------------------------------
+005540*    2600-CHECK-JOBCTL - RECONCILE PARM-JOB-ID/PARM-ENV-CODE
+005550*    AGAINST THE MAINTAINED JOBCTL CONTROL FILE.  A COMBINATION
+005560*    THAT IS MISSING OR MARKED INACTIVE IS REJECTED HERE, BEFORE
+005570*    1600-CHECK-RESTART OR 5000-DISPATCH-JOB EVER SEE IT.
+005580*    ---------------------------------------------------------
+005590 2600-CHECK-JOBCTL.
+005600     SET DL-INPUT-VALID TO TRUE.
+005610     MOVE 'N' TO DL-JOBCTL-EOF-SW.
+005620     MOVE 'N' TO DL-JOBCTL-FOUND-SW.
+005630     OPEN INPUT JOBCTL.
+005640     IF DL-JOBCTL-STATUS NOT = '00'
+005650         DISPLAY 'HELLO-WORLD *ERROR* JOBCTL COULD NOT BE OPENED'
+005660             ', STATUS ' DL-JOBCTL-STATUS
+005670         MOVE 24 TO DL-RETURN-CODE
+005680         SET DL-INPUT-INVALID TO TRUE
+005690         GO TO 2600-EXIT
+005700     END-IF.
+005710     PERFORM 2650-SCAN-JOBCTL
+005720         THRU 2650-EXIT
+005730         UNTIL DL-JOBCTL-EOF.
+005740     CLOSE JOBCTL.
+005750     IF NOT DL-JOBCTL-RECOGNIZED
+005760         DISPLAY 'HELLO-WORLD *ERROR* JOB-ID ' PARM-JOB-ID
+005770             ' IS NOT AUTHORIZED FOR ENVIRONMENT ' PARM-ENV-CODE
+005780             ' BY THE JOBCTL CONTROL FILE.'
+005790         MOVE 24 TO DL-RETURN-CODE
+005800         SET DL-INPUT-INVALID TO TRUE
+005810     END-IF.
+005820 2600-EXIT.
+005830     EXIT.
+005840*
+005850*    ---------------------------------------------------------
+005860*    2650-SCAN-JOBCTL - ONE JOBCTL RECORD.
+005870*    ---------------------------------------------------------
+005880 2650-SCAN-JOBCTL.
+005890     READ JOBCTL INTO JOBCTL-RECORD
+005900         AT END
+005910             MOVE 'Y' TO DL-JOBCTL-EOF-SW
+005920         NOT AT END
+005930             IF JOBCTL-JOB-ID = PARM-JOB-ID
+005940                 AND JOBCTL-ENV-CODE = PARM-ENV-CODE
+005950                 AND JOBCTL-ACTIVE
+005960                 MOVE 'Y' TO DL-JOBCTL-FOUND-SW
+005970             END-IF
+005980     END-READ.
+005990 2650-EXIT.
+006000     EXIT.
+006010*
+006020*    ---------------------------------------------------------
+006030*    3000-SHOW-PARM - ECHO THE PARSED FIELDS TO SYSOUT.
+006040*    ---------------------------------------------------------
+006050 3000-SHOW-PARM.
+006060     DISPLAY DATOS.
+006070     DISPLAY 'JOB-ID . . : ' PARM-JOB-ID.
+006080     DISPLAY 'RUN-DATE . : ' PARM-RUN-DATE.
+006090     DISPLAY 'MODE-FLAG  : ' PARM-MODE-FLAG.
+006100     DISPLAY 'ENV-CODE . : ' PARM-ENV-CODE.
+006110 3000-EXIT.
+006120     EXIT.
+006130*
+006140*    ---------------------------------------------------------
+006150*    4000-LOG-INVOCATION - APPEND ONE ENTRY TO THE AUDIT TRAIL
+006160*    SO A NIGHT'S PARAMETER SETS CAN BE RECONCILED LATER.
+006170*    ---------------------------------------------------------
+006180 4000-LOG-INVOCATION.
+006190     ACCEPT DL-CDT-DATE FROM DATE YYYYMMDD.
+006200     ACCEPT DL-CDT-TIME FROM TIME.
+006210     MOVE SPACES TO LOG-RECORD.
+006220     STRING DL-CDT-DATE DL-CDT-TIME
+006230         DELIMITED BY SIZE
+006240         INTO LOG-TIMESTAMP
+006250     END-STRING.
+006260     MOVE DATOS            TO LOG-DATOS.
+006270     MOVE DL-RETURN-CODE   TO LOG-RETURN-CODE.
+006280     MOVE EXT-DATE-RANGE-FROM TO LOG-EXT-DATE-FROM.
+006290     MOVE EXT-DATE-RANGE-TO   TO LOG-EXT-DATE-TO.
+006300     MOVE EXT-OUTPUT-FORMAT   TO LOG-EXT-FORMAT.
+006310     OPEN EXTEND LOGFILE.
+006320     IF DL-LOGFILE-STATUS = '35'
+006330         OPEN OUTPUT LOGFILE
+006340     END-IF.
+006350     WRITE LOG-RECORD.
+006360     CLOSE LOGFILE.
+006370 4000-EXIT.
+006380     EXIT.
+006390*
+006400*    ---------------------------------------------------------
+006410*    5000-DISPATCH-JOB - LOOK PARM-JOB-ID UP IN THE DISPATCH
+006420*    TABLE AND CALL THE PROCESSING PROGRAM REGISTERED FOR IT.
+006430*    THIS IS THE ONE PLACE IN THE SHOP WHERE JOB-ID RESOLVES TO
+006440*    A PROGRAM NAME - JCL NO LONGER HARDCODES IT.
+006450*    ---------------------------------------------------------
+006460 5000-DISPATCH-JOB.
+006470     SET DL-DSP-IDX TO 1.
+006480     SEARCH DL-DISPATCH-ENTRY
+006490         AT END
+006500             DISPLAY 'HELLO-WORLD *ERROR* NO PROCESSING PROGRAM '
+006510                 'IS REGISTERED FOR JOB-ID ' PARM-JOB-ID
+006520             MOVE 20 TO DL-RETURN-CODE
+006530         WHEN DL-DSP-JOB-ID(DL-DSP-IDX) = PARM-JOB-ID
+006540             CALL DL-DSP-PGM-NAME(DL-DSP-IDX)
+006550                 USING PARM-RECORD PARM-EXT-RECORD
+006560             END-CALL
+006570             MOVE RETURN-CODE TO DL-RETURN-CODE
+006580     END-SEARCH.
+006590 5000-EXIT.
+006600     EXIT.
+006610*
+006620*    ---------------------------------------------------------
+006630*    6000-PRINT-REPORT - PRODUCE THE PAGINATED RPTFILE REPORT
+006640*    FOR THIS INVOCATION WHEN PARM-MODE-REPORT IS IN EFFECT.
+006650*    ---------------------------------------------------------
+006660 6000-PRINT-REPORT.
+006670     MOVE ZERO TO DL-RPT-PAGE-NO.
+006680     MOVE ZERO TO DL-RPT-LINE-CNT.
+006690     OPEN OUTPUT RPTFILE.
+006700     IF DL-RPTFILE-STATUS NOT = '00'
+006710         DISPLAY 'HELLO-WORLD *ERROR* RPTFILE COULD NOT BE OPENED'
+006720             ', STATUS ' DL-RPTFILE-STATUS
+006730         MOVE 28 TO DL-RETURN-CODE
+006740         GO TO 6000-EXIT
+006750     END-IF.
+006760     PERFORM 6100-PRINT-HEADER
+006770         THRU 6100-EXIT.
+006780     PERFORM 6200-PRINT-DETAIL
+006790         THRU 6200-EXIT.
+006800     PERFORM 6300-PRINT-TRAILER
+006810         THRU 6300-EXIT.
+006820     CLOSE RPTFILE.
+006830 6000-EXIT.
+006840     EXIT.
+006850*
+006860*    ---------------------------------------------------------
+006870*    6100-PRINT-HEADER - EJECT TO A NEW PAGE AND PRINT THE
+006880*    RUN-DATE/PARAMETER HEADER THAT TOPS EVERY PAGE.
+006890*    ---------------------------------------------------------
+006900 6100-PRINT-HEADER.
+006910     ADD 1 TO DL-RPT-PAGE-NO.
+006920     MOVE ZERO TO DL-RPT-LINE-CNT.
+006930     MOVE DL-RPT-PAGE-NO TO DL-RPT-PAGE-NO-ED.
+006940     MOVE SPACES TO RPT-RECORD.
+006950     STRING 'ISBEL SISTEMAS BATCH'  SPACE SPACE SPACE
+006960         'JOB PARAMETER REPORT'     SPACE SPACE SPACE
+006970         'PAGE ' DL-RPT-PAGE-NO-ED
+006980         DELIMITED BY SIZE INTO RPT-RECORD
+006990     END-STRING.
+007000     WRITE RPT-RECORD AFTER ADVANCING PAGE.
+007010     MOVE SPACES TO RPT-RECORD.
+007020     STRING 'RUN-DATE: ' PARM-RUN-DATE
+007030         '   JOB-ID: '   PARM-JOB-ID
+007040         '   MODE: '     PARM-MODE-FLAG
+007050         '   ENV: '      PARM-ENV-CODE
+007060         DELIMITED BY SIZE INTO RPT-RECORD
+007070     END-STRING.
+007080     WRITE RPT-RECORD AFTER ADVANCING 2 LINES.
+007090     MOVE DL-RPT-RULE-LINE TO RPT-RECORD.
+007100     WRITE RPT-RECORD AFTER ADVANCING 1 LINE.
+007110     ADD 4 TO DL-RPT-LINE-CNT.
+007120 6100-EXIT.
+007130     EXIT.
+007140*
+007150*    ---------------------------------------------------------
+007160*    6200-PRINT-DETAIL - ONE DETAIL LINE FOR THIS INVOCATION.
+007170*    A FULL PAGE FORCES A NEW HEADER BEFORE THE LINE IS WRITTEN,
+007180*    THE SAME WAY A MULTI-RECORD REPORT WOULD PAGINATE.
+007190*    ---------------------------------------------------------
+007200 6200-PRINT-DETAIL.
+007210     IF DL-RPT-LINE-CNT >= DL-RPT-LINES-PER-PAGE
+007220         PERFORM 6100-PRINT-HEADER
+007230             THRU 6100-EXIT
+007240     END-IF.
+007250     MOVE SPACES TO RPT-RECORD.
+007260     STRING 'PARAMETER STRING: ' DATOS
+007270         DELIMITED BY SIZE INTO RPT-RECORD
+007280     END-STRING.
+007290     WRITE RPT-RECORD AFTER ADVANCING 1 LINE.
+007300     ADD 1 TO DL-RPT-LINE-CNT.
+007310     MOVE SPACES TO RPT-RECORD.
+007320     STRING 'RETURN CODE FROM DISPATCH: ' DL-RETURN-CODE
+007330         DELIMITED BY SIZE INTO RPT-RECORD
+007340     END-STRING.
+007350     WRITE RPT-RECORD AFTER ADVANCING 1 LINE.
+007360     ADD 1 TO DL-RPT-LINE-CNT.
+007370     IF EXT-DATE-RANGE-FROM NOT = SPACES
+007380         MOVE SPACES TO RPT-RECORD
+007390         STRING 'DATE RANGE: ' EXT-DATE-RANGE-FROM
+007400             ' TO ' EXT-DATE-RANGE-TO
+007410             '   FORMAT: ' EXT-OUTPUT-FORMAT
+007420             DELIMITED BY SIZE INTO RPT-RECORD
+007430         END-STRING
+007440         WRITE RPT-RECORD AFTER ADVANCING 1 LINE
+007450         ADD 1 TO DL-RPT-LINE-CNT
+007460     END-IF.
+007470 6200-EXIT.
+007480     EXIT.
+007490*
+007500*    ---------------------------------------------------------
+007510*    6300-PRINT-TRAILER - MARK THE END OF THE REPORT.
+007520*    ---------------------------------------------------------
+007530 6300-PRINT-TRAILER.
+007540     MOVE SPACES TO RPT-RECORD.
+007550     STRING '*** END OF REPORT ***'
+007560         DELIMITED BY SIZE INTO RPT-RECORD
+007570     END-STRING.
+007580     WRITE RPT-RECORD AFTER ADVANCING 2 LINES.
+007590 6300-EXIT.
+007600     EXIT.
+007610*
+007620*    ---------------------------------------------------------
+007630*    7000-WRITE-PARMHST - PERSIST THIS INVOCATION'S PARAMETERS
+007640*    TO PARMHST, KEYED BY JOB-ID + RUN-DATE.  A LATER INVOCATION
+007650*    WITH THE SAME KEY REPLACES THE ROW, SO PARMHST ALWAYS SHOWS
+007660*    THE LATEST PARAMETER SET SUBMITTED FOR A RERUN OR AUDIT
+007670*    LOOKUP.
+007680*    ---------------------------------------------------------
+007690 7000-WRITE-PARMHST.
+007700     ACCEPT DL-CDT-DATE FROM DATE YYYYMMDD.
+007710     ACCEPT DL-CDT-TIME FROM TIME.
+007720     MOVE SPACES TO PHST-RECORD.
+007730     MOVE PARM-JOB-ID         TO PHST-JOB-ID.
+007740     MOVE PARM-RUN-DATE       TO PHST-RUN-DATE.
+007750     MOVE PARM-MODE-FLAG      TO PHST-MODE-FLAG.
+007760     MOVE PARM-ENV-CODE       TO PHST-ENV-CODE.
+007770     MOVE EXT-DATE-RANGE-FROM TO PHST-EXT-DATE-FROM.
+007780     MOVE EXT-DATE-RANGE-TO   TO PHST-EXT-DATE-TO.
+007790     MOVE EXT-OUTPUT-FORMAT   TO PHST-EXT-FORMAT.
+007800     STRING DL-CDT-DATE DL-CDT-TIME
+007810         DELIMITED BY SIZE
+007820         INTO PHST-TIMESTAMP
+007830     END-STRING.
+007840     OPEN I-O PARMHST.
+007850     IF DL-PARMHST-STATUS = '35'
+007860         OPEN OUTPUT PARMHST
+007870         CLOSE PARMHST
+007880         OPEN I-O PARMHST
+007890     END-IF.
+007900     WRITE PHST-RECORD.
+007910     IF DL-PARMHST-STATUS = '22'
+007920         REWRITE PHST-RECORD
+007930     END-IF.
+007940     CLOSE PARMHST.
+007950 7000-EXIT.
+007960     EXIT.
+007970*
+007980*    ---------------------------------------------------------
+007990*    8000-HANDOFF-RECEIVED - APPEND A RECEIVED ROW TO HANDOFF
+008000*    ONCE A REMOTE-MODE JOB HAS BEEN ACCEPTED (PARSED, VALIDATED,
+008010*    AND RECONCILED AGAINST JOBCTL), SO THE TRIGGERING SHOP'S
+008020*    SCHEDULER CAN CONFIRM THE JOB WAS PICKED UP.
+008030*    ---------------------------------------------------------
+008040 8000-HANDOFF-RECEIVED.
+008050     SET DL-HANDOFF-EVT-RECEIVED TO TRUE.
+008060     PERFORM 8050-WRITE-HANDOFF
+008070         THRU 8050-EXIT.
+008080 8000-EXIT.
+008090     EXIT.
+008100*
+008110*    ---------------------------------------------------------
+008120*    8100-HANDOFF-COMPLETE - APPEND A COMPLETE ROW TO HANDOFF
+008130*    ONCE THE DISPATCHED PROGRAM HAS RETURNED, CARRYING ITS
+008140*    RETURN CODE, SO THE TRIGGERING SHOP'S SCHEDULER CAN TELL
+008150*    THE JOB FINISHED WITHOUT POLLING ANYTHING ELSE.
+008160*    ---------------------------------------------------------
+008170 8100-HANDOFF-COMPLETE.
+008180     SET DL-HANDOFF-EVT-COMPLETE TO TRUE.
+008190     PERFORM 8050-WRITE-HANDOFF
+008200         THRU 8050-EXIT.
+008210 8100-EXIT.
+008220     EXIT.
+008230*
+008240*    ---------------------------------------------------------
+008250*    8050-WRITE-HANDOFF - COMMON APPEND LOGIC FOR BOTH HANDOFF
+008260*    EVENTS.  THE CALLER SETS DL-HANDOFF-EVENT-SW BEFORE THIS
+008270*    RUNS SO THE CORRECT HDOF-EVENT VALUE SURVIVES THE
+008280*    MOVE SPACES BELOW.
+008290*    ---------------------------------------------------------
+008300 8050-WRITE-HANDOFF.
+008310     ACCEPT DL-CDT-DATE FROM DATE YYYYMMDD.
+008320     ACCEPT DL-CDT-TIME FROM TIME.
+008330     MOVE SPACES TO HDOF-RECORD.
+008340     MOVE PARM-JOB-ID    TO HDOF-JOB-ID.
+008350     MOVE PARM-RUN-DATE  TO HDOF-RUN-DATE.
+008360     IF DL-HANDOFF-EVT-RECEIVED
+008370         SET HDOF-EVT-RECEIVED TO TRUE
+008380     ELSE
+008390         SET HDOF-EVT-COMPLETE TO TRUE
+008400     END-IF.
+008410     MOVE DL-RETURN-CODE TO HDOF-RETURN-CODE.
+008420     STRING DL-CDT-DATE DL-CDT-TIME
+008430         DELIMITED BY SIZE
+008440         INTO HDOF-TIMESTAMP
+008450     END-STRING.
+008460     OPEN EXTEND HANDOFF.
+008470     IF DL-HANDOFF-STATUS = '35'
+008480         OPEN OUTPUT HANDOFF
+008490     END-IF.
+008500     WRITE HDOF-RECORD.
+008510     CLOSE HANDOFF.
+008520 8050-EXIT.
+008530     EXIT.
