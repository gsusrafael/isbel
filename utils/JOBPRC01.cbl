@@ -0,0 +1,48 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.     JOBPRC01.
+000120 AUTHOR.         R SANTOS.
+000130 INSTALLATION.   ISBEL SISTEMAS BATCH.
+000140 DATE-WRITTEN.   2026-08-09.
+000150 DATE-COMPILED.
+000160*
+000170*    MODIFICATION HISTORY
+000180*    --------------------
+000190*    2026-08-09  RS   ORIGINAL VERSION - DAILY EXTRACT JOB,
+000200*                      CALLED FROM THE HELLO-WORLD DRIVER.
+000210*    2026-08-09  RS   NOW ALSO RECEIVES PARM-EXT-RECORD SO THE
+000220*                      DATE-RANGE/OUTPUT-FORMAT FIELDS AN OPERATOR
+000230*                      SUPPLIES ON THE DELIMITED PARM FORM ARE
+000240*                      VISIBLE TO THE EXTRACT, NOT JUST LOGGED.
+000250*
+000260 ENVIRONMENT DIVISION.
+000270 CONFIGURATION SECTION.
+000280 SOURCE-COMPUTER.    IBM-370.
+000290 OBJECT-COMPUTER.    IBM-370.
+000300*
+000310 DATA DIVISION.
+000320 LINKAGE SECTION.
+000330*
+000340*    ---------------------------------------------------------
+000350*    PARAMETERS PASSED DOWN FROM THE DRIVER - SEE PARMREC01
+000360*    ---------------------------------------------------------
+000370 COPY PARMREC01.
+000380*
+000390*    ---------------------------------------------------------
+000400*    EXTENDED PARAMETERS FROM THE DELIMITED PARM FORM - SEE
+000410*    PARMREC02.
+000420*    ---------------------------------------------------------
+000430 COPY PARMREC02.
+000440*
+000450 PROCEDURE DIVISION USING PARM-RECORD PARM-EXT-RECORD.
+000460*
+000470 0000-MAINLINE.
+000480     DISPLAY 'JOBPRC01: DAILY EXTRACT STARTING FOR JOB-ID '
+000490         PARM-JOB-ID ' ENV ' PARM-ENV-CODE.
+000500     IF EXT-DATE-RANGE-FROM NOT = SPACES
+000510         DISPLAY 'JOBPRC01: DATE RANGE ' EXT-DATE-RANGE-FROM
+000520             ' TO ' EXT-DATE-RANGE-TO
+000530             ' FORMAT ' EXT-OUTPUT-FORMAT
+000540     END-IF.
+000550     DISPLAY 'JOBPRC01: DAILY EXTRACT COMPLETE.'
+000560     MOVE 0 TO RETURN-CODE.
+000570     GOBACK.
